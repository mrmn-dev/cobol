@@ -0,0 +1,5 @@
+       01 TRANS-REC.
+          05 TRANS-REQUEST   PIC X(1).
+          05 TRANS-LIST-ID   PIC S9(4) BINARY.
+          05 TRANS-POSITION  PIC S9(9) BINARY.
+          05 TRANS-DATA      PIC X(500).
