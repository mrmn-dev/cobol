@@ -3,13 +3,30 @@
              88 INSERT-FRONT VALUE 'A'.
              88 INSERT-END   VALUE 'B'.
              88 INSERT-POS   VALUE 'C'.
+             88 INSERT-SORTED VALUE 'D'.
              88 DELETE-FRONT VALUE '1'.
              88 DELETE-END   VALUE '2'.
              88 DELETE-POS   VALUE '3'.
              88 FREE-ALL     VALUE '4'.
+             88 SAVE-LIST    VALUE 'S'.
+             88 LOAD-LIST    VALUE 'L'.
+             88 FIND         VALUE 'F'.
+             88 GET-FRONT    VALUE '5'.
+             88 GET-NEXT     VALUE '6'.
+             88 GET-BY-POS   VALUE '7'.
+             88 VERIFY-LIST  VALUE 'V'.
+             88 BULK-INSERT  VALUE '9'.
+             88 MOVE-POS     VALUE '8'.
+             88 PRINT-LIST   VALUE 'P'.
+          05 PARM-LIST-ID    PIC S9(4) BINARY.
           05 PARM-DATA-PTR   USAGE POINTER.
           05 PARM-DATA-LTH   PIC S9(9) BINARY.
           05 PARM-POSITION   PIC S9(9) BINARY.
+          05 PARM-TARGET-POSITION PIC S9(9) BINARY.
+          05 PARM-FIND-PTR   USAGE POINTER.
+          05 PARM-FIND-LTH   PIC S9(9) BINARY.
+          05 PARM-BULK-PTR   USAGE POINTER.
+          05 PARM-BULK-COUNT PIC S9(9) BINARY.
           05 DLLSUBX-RC      PIC S9(9) BINARY.
              88 SUCCESSFUL   VALUE 0.
              88 FAILED       VALUE 12.
@@ -18,3 +35,5 @@
              10 DLL-HEAD-PTR    USAGE POINTER VALUE NULL.
              10 DLL-TAIL-PTR    USAGE POINTER VALUE NULL.
              10 DLL-NODE-COUNT  PIC S9(9) BINARY VALUE 0.
+             10 DLL-HWM-COUNT   PIC S9(9) BINARY VALUE 0.
+             10 DLL-TOTAL-BYTES PIC S9(9) BINARY VALUE 0.
