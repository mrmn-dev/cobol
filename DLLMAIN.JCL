@@ -0,0 +1,20 @@
+//DLLMAIN  JOB (ACCTNO),'RUN DLLMAIN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*************************************************************
+//* RUN DLLMAIN - APPLY A FILE OF DLLSUBX TRANSACTIONS        *
+//* AGAINST THE DOUBLE LINKED LIST WORKLIST                   *
+//*************************************************************
+//STEP010  EXEC PGM=DLLMAIN
+//STEPLIB  DD DSN=PROD.DLL.LOADLIB,DISP=SHR
+//DLLTRANS DD DSN=PROD.DLL.TRANS,DISP=SHR
+//DLLWORK  DD DSN=PROD.DLL.WORK,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=32764)
+//DLLPRT   DD SYSOUT=*
+//DLLAUDIT DD DSN=PROD.DLL.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=47)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
