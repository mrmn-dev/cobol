@@ -9,7 +9,43 @@ CBL LIB,QUOTE,TEST(SYM)
       ***************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DLLSUBX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DLL-WORK-FILE ASSIGN TO DLLWORK
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DLL-PRINT-FILE ASSIGN TO DLLPRT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DLL-AUDIT-FILE ASSIGN TO DLLAUDIT
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DLL-WORK-FILE
+           RECORDING MODE IS F.
+       01 DLL-WORK-REC.
+          05 WORK-REC-LTH      PIC S9(9) BINARY.
+          05 WORK-REC-DATA     PIC X(32760).
+
+       FD  DLL-PRINT-FILE
+           RECORDING MODE IS F.
+       01 DLL-PRINT-REC.
+          05 PRT-POSITION      PIC Z(8)9.
+          05 FILLER            PIC X(2) VALUE SPACES.
+          05 PRT-DATA-LTH      PIC Z(8)9.
+          05 FILLER            PIC X(2) VALUE SPACES.
+          05 PRT-DATA          PIC X(100).
+
+      * one record per DLLSUBX CALL, for after-the-fact audit       *
+       FD  DLL-AUDIT-FILE
+           RECORDING MODE IS F.
+       01 DLL-AUDIT-REC.
+          05 AUD-REQUEST       PIC X(1).
+          05 AUD-LIST-ID       PIC S9(4) BINARY.
+          05 AUD-POSITION      PIC S9(9) BINARY.
+          05 AUD-RC            PIC S9(9) BINARY.
+          05 AUD-MSG           PIC X(32).
+          05 AUD-NODE-COUNT    PIC S9(9) BINARY.
+
        WORKING-STORAGE SECTION.
        01  HEAPID                  PIC S9(9) BINARY.
        01  DYNSTGS                 PIC S9(9) BINARY.
@@ -34,6 +70,30 @@ CBL LIB,QUOTE,TEST(SYM)
           05 WORK-A-PTR USAGE POINTER VALUE NULL.
           05 WORK-B-PTR USAGE POINTER VALUE NULL.
           05 WORK-POSITION PIC S9(9) BINARY.
+          05 WORK-CMP-LEN  PIC S9(9) BINARY.
+          05 WORK-NEW-LT-SW PIC X(1) VALUE 'N'.
+             88 NEW-IS-LESS VALUE 'Y'.
+          05 WORK-TARGET-POS PIC S9(9) BINARY.
+
+      * saved CALL-chain state used while saving/loading the list *
+       01 SAVE-LOAD-CTL.
+          05 SAVE-CURR-PTR USAGE POINTER VALUE NULL.
+          05 WORK-EOF-SW   PIC X(1) VALUE 'N'.
+             88 WORK-AT-EOF VALUE 'Y'.
+
+      * one entry per independent list, selected by PARM-LIST-ID    *
+       01 DLL-LIST-DIR.
+          05 DLL-LIST-MAX-ID  PIC S9(4) BINARY VALUE 50.
+          05 DLL-LIST-ENTRY OCCURS 50 TIMES INDEXED BY DLL-LIST-IDX.
+             10 DLL-LIST-HEAD    USAGE POINTER VALUE NULL.
+             10 DLL-LIST-TAIL    USAGE POINTER VALUE NULL.
+             10 DLL-LIST-COUNT   PIC S9(9) BINARY VALUE 0.
+             10 DLL-LIST-GET-PTR USAGE POINTER VALUE NULL.
+             10 DLL-LIST-HWM     PIC S9(9) BINARY VALUE 0.
+             10 DLL-LIST-BYTES   PIC S9(9) BINARY VALUE 0.
+
+       01 WORK-LIST-ID PIC S9(4) BINARY.
+       01 GET-CURR-PTR USAGE POINTER VALUE NULL.
 
        LINKAGE SECTION.
 
@@ -66,33 +126,121 @@ CBL LIB,QUOTE,TEST(SYM)
        01 DLL-FROM-BYTES    PIC X(32760).
        01 DLL-TO-BYTES      PIC X(32760).
 
+      * one entry of the caller's BULK-INSERT table, addressed by  *
+      * PARM-BULK-PTR and walked via pointer arithmetic            *
+       COPY DLLBULK.
+
        PROCEDURE DIVISION USING DLL-CONTROL.
 
            DISPLAY 'In DLLSUBX'.
-           EVALUATE TRUE
-              WHEN INSERT-FRONT
-                  PERFORM DLL-INSERT-HEAD
-              WHEN INSERT-END
-                  PERFORM DLL-INSERT-TAIL
-              WHEN INSERT-POS
-                  PERFORM DLL-INSERT-POS
-              WHEN DELETE-FRONT
-                  PERFORM DLL-DELETE-HEAD
-              WHEN DELETE-END
-                  PERFORM DLL-DELETE-TAIL
-              WHEN DELETE-POS
-                  PERFORM DLL-DELETE-POS
-              WHEN FREE-ALL
-                  PERFORM DLL-FREE-ALL
-              WHEN OTHER
-                  DISPLAY PARM-REQUEST ' IS INVALID '
-           END-EVALUATE.
+           PERFORM DLL-LIST-CTX-LOAD.
+           IF SUCCESSFUL
+              EVALUATE TRUE
+                 WHEN INSERT-FRONT
+                     PERFORM DLL-INSERT-HEAD
+                 WHEN INSERT-END
+                     PERFORM DLL-INSERT-TAIL
+                 WHEN INSERT-POS
+                     PERFORM DLL-INSERT-POS
+                 WHEN INSERT-SORTED
+                     PERFORM DLL-INSERT-SORTED
+                 WHEN DELETE-FRONT
+                     PERFORM DLL-DELETE-HEAD
+                 WHEN DELETE-END
+                     PERFORM DLL-DELETE-TAIL
+                 WHEN DELETE-POS
+                     PERFORM DLL-DELETE-POS
+                 WHEN FREE-ALL
+                     PERFORM DLL-FREE-ALL
+                 WHEN SAVE-LIST
+                     PERFORM DLL-SAVE-LIST
+                 WHEN LOAD-LIST
+                     PERFORM DLL-LOAD-LIST
+                 WHEN FIND
+                     PERFORM DLL-FIND
+                 WHEN GET-FRONT
+                     PERFORM DLL-GET-FRONT
+                 WHEN GET-NEXT
+                     PERFORM DLL-GET-NEXT
+                 WHEN GET-BY-POS
+                     PERFORM DLL-GET-BY-POS
+                 WHEN VERIFY-LIST
+                     PERFORM DLL-VERIFY-LIST
+                 WHEN BULK-INSERT
+                     PERFORM DLL-BULK-INSERT
+                 WHEN MOVE-POS
+                     PERFORM DLL-MOVE-POS
+                 WHEN PRINT-LIST
+                     PERFORM DLL-PRINT-LIST
+                 WHEN OTHER
+                     SET FAILED TO TRUE
+                     MOVE 'PARM-REQUEST IS INVALID' TO DLLSUBX-MSG
+                     DISPLAY PARM-REQUEST ' IS INVALID '
+              END-EVALUATE
+              PERFORM DLL-LIST-CTX-SAVE
+           END-IF.
+           PERFORM DLL-AUDIT-WRITE.
            GOBACK.
 
 
+      * append one record to DLLAUDIT recording this CALL's request,*
+      * position, resulting RC/MSG and the node count left behind   *
+       DLL-AUDIT-WRITE.
+           OPEN EXTEND DLL-AUDIT-FILE
+           MOVE PARM-REQUEST   TO AUD-REQUEST
+           MOVE WORK-LIST-ID   TO AUD-LIST-ID
+           MOVE PARM-POSITION  TO AUD-POSITION
+           MOVE DLLSUBX-RC     TO AUD-RC
+           MOVE DLLSUBX-MSG    TO AUD-MSG
+           MOVE DLL-NODE-COUNT TO AUD-NODE-COUNT
+           WRITE DLL-AUDIT-REC
+           CLOSE DLL-AUDIT-FILE
+           EXIT.
+
+      * map PARM-LIST-ID onto a slot in DLL-LIST-DIR and copy that   *
+      * list's head/tail/count into DLLSUBX-CTL for this CALL       *
+       DLL-LIST-CTX-LOAD.
+           IF PARM-LIST-ID = 0
+              MOVE 1 TO WORK-LIST-ID
+           ELSE
+              MOVE PARM-LIST-ID TO WORK-LIST-ID
+           END-IF
+           IF WORK-LIST-ID > 0 AND WORK-LIST-ID <= DLL-LIST-MAX-ID
+              SET SUCCESSFUL TO TRUE
+              SET DLL-LIST-IDX TO WORK-LIST-ID
+              SET DLL-HEAD-PTR TO DLL-LIST-HEAD(DLL-LIST-IDX)
+              SET DLL-TAIL-PTR TO DLL-LIST-TAIL(DLL-LIST-IDX)
+              MOVE DLL-LIST-COUNT(DLL-LIST-IDX) TO DLL-NODE-COUNT
+              SET GET-CURR-PTR TO DLL-LIST-GET-PTR(DLL-LIST-IDX)
+              MOVE DLL-LIST-HWM(DLL-LIST-IDX) TO DLL-HWM-COUNT
+              MOVE DLL-LIST-BYTES(DLL-LIST-IDX) TO DLL-TOTAL-BYTES
+           ELSE
+              SET FAILED TO TRUE
+              MOVE 'INVALID LIST-ID' TO DLLSUBX-MSG
+              SET DLL-HEAD-PTR TO NULL
+              SET DLL-TAIL-PTR TO NULL
+              MOVE 0 TO DLL-NODE-COUNT
+              SET GET-CURR-PTR TO NULL
+              MOVE 0 TO DLL-HWM-COUNT
+              MOVE 0 TO DLL-TOTAL-BYTES
+           END-IF
+           EXIT.
+
+      * copy this CALL's head/tail/count back into its DLL-LIST-DIR *
+      * slot so the next CALL against the same LIST-ID picks it up  *
+       DLL-LIST-CTX-SAVE.
+           SET DLL-LIST-HEAD(DLL-LIST-IDX) TO DLL-HEAD-PTR
+           SET DLL-LIST-TAIL(DLL-LIST-IDX) TO DLL-TAIL-PTR
+           MOVE DLL-NODE-COUNT TO DLL-LIST-COUNT(DLL-LIST-IDX)
+           SET DLL-LIST-GET-PTR(DLL-LIST-IDX) TO GET-CURR-PTR
+           MOVE DLL-HWM-COUNT TO DLL-LIST-HWM(DLL-LIST-IDX)
+           MOVE DLL-TOTAL-BYTES TO DLL-LIST-BYTES(DLL-LIST-IDX)
+           EXIT.
+
        DLL-INSERT-HEAD.
            PERFORM DLL-ALLOC-NEW-NODE.
            IF SUCCESSFUL
+              MOVE SPACES TO DLLSUBX-MSG
               IF DLL-HEAD-PTR = NULL
                  SET DLL-HEAD-PTR TO DLL-NEW-PTR
                  SET DLL-TAIL-PTR TO DLL-NEW-PTR
@@ -103,12 +251,14 @@ CBL LIB,QUOTE,TEST(SYM)
                  SET DLL-HEAD-PTR TO DLL-NEW-PTR
               END-IF
               ADD 1 TO DLL-NODE-COUNT
+              PERFORM DLL-BUMP-HWM
            END-IF
            EXIT.
 
        DLL-INSERT-TAIL.
            PERFORM DLL-ALLOC-NEW-NODE.
            IF SUCCESSFUL
+              MOVE SPACES TO DLLSUBX-MSG
               IF DLL-TAIL-PTR = NULL
                  SET DLL-TAIL-PTR TO DLL-NEW-PTR
                  SET DLL-HEAD-PTR TO DLL-NEW-PTR
@@ -119,6 +269,7 @@ CBL LIB,QUOTE,TEST(SYM)
                  SET DLL-TAIL-PTR TO DLL-NEW-PTR
               END-IF
               ADD 1 TO DLL-NODE-COUNT
+              PERFORM DLL-BUMP-HWM
            END-IF
            EXIT.
 
@@ -126,10 +277,16 @@ CBL LIB,QUOTE,TEST(SYM)
            IF PARM-POSITION > 0 AND PARM-POSITION <= DLL-NODE-COUNT
               IF PARM-POSITION = 1
                  PERFORM DLL-INSERT-HEAD
-              ELSE IF PARM-POSITION = DLL-NODE-COUNT
-                 PERFORM DLL-INSERT-TAIL
               ELSE
-                 PERFORM DLL-INSERT-MIDDLE
+                 IF PARM-POSITION = DLL-NODE-COUNT
+                    PERFORM DLL-INSERT-TAIL
+                 ELSE
+                    PERFORM DLL-INSERT-MIDDLE
+                 END-IF
+              END-IF
+           ELSE
+              SET FAILED TO TRUE
+              MOVE 'POSITION OUT OF RANGE' TO DLLSUBX-MSG
            END-IF
            EXIT.
 
@@ -137,6 +294,7 @@ CBL LIB,QUOTE,TEST(SYM)
            SET ADDRESS OF CURR-NODE TO DLL-HEAD-PTR
            PERFORM DLL-ALLOC-NEW-NODE
            IF SUCCESSFUL
+              MOVE SPACES TO DLLSUBX-MSG
               MOVE 1 TO WORK-POSITION
               PERFORM UNTIL WORK-POSITION = PARM-POSITION
                  SET ADDRESS OF CURR-NODE TO
@@ -156,7 +314,80 @@ CBL LIB,QUOTE,TEST(SYM)
                  ADDRESS OF CURR-NODE
 
               ADD 1 TO DLL-NODE-COUNT
+              PERFORM DLL-BUMP-HWM
+
+           END-IF
+           EXIT.
+
+      * insert the new entry in ascending data order - walk the     *
+      * chain from DLL-HEAD-PTR the way DLL-INSERT-MIDDLE does,     *
+      * stopping at the first node whose data is not less than     *
+      * the new entry's                                            *
+       DLL-INSERT-SORTED.
+           PERFORM DLL-ALLOC-NEW-NODE.
+           IF SUCCESSFUL
+              MOVE SPACES TO DLLSUBX-MSG
+              IF DLL-HEAD-PTR = NULL
+                 SET DLL-HEAD-PTR TO DLL-NEW-PTR
+                 SET DLL-TAIL-PTR TO DLL-NEW-PTR
+              ELSE
+                 SET WORK-A-PTR TO DLL-HEAD-PTR
+                 SET WORK-B-PTR TO NULL
+                 PERFORM UNTIL WORK-A-PTR = NULL
+                    SET ADDRESS OF CURR-NODE TO WORK-A-PTR
+                    PERFORM DLL-SORT-CMP
+                    IF NEW-IS-LESS
+                       SET WORK-B-PTR TO WORK-A-PTR
+                       SET WORK-A-PTR TO NULL
+                    ELSE
+                       SET WORK-A-PTR TO NEXT-PTR OF CURR-NODE
+                    END-IF
+                 END-PERFORM
+                 IF WORK-B-PTR = NULL
+                    SET ADDRESS OF CURR-NODE TO DLL-TAIL-PTR
+                    SET PREV-PTR OF NEW-NODE TO DLL-TAIL-PTR
+                    SET NEXT-PTR OF CURR-NODE TO DLL-NEW-PTR
+                    SET DLL-TAIL-PTR TO DLL-NEW-PTR
+                 ELSE
+                    SET ADDRESS OF CURR-NODE TO WORK-B-PTR
+                    SET PREV-PTR OF NEW-NODE TO
+                       PREV-PTR OF CURR-NODE
+                    SET NEXT-PTR OF NEW-NODE TO WORK-B-PTR
+                    IF PREV-PTR OF CURR-NODE = NULL
+                       SET DLL-HEAD-PTR TO DLL-NEW-PTR
+                    ELSE
+                       SET ADDRESS OF PREV-NODE TO
+                          PREV-PTR OF CURR-NODE
+                       SET NEXT-PTR OF PREV-NODE TO DLL-NEW-PTR
+                    END-IF
+                    SET PREV-PTR OF CURR-NODE TO DLL-NEW-PTR
+                 END-IF
+              END-IF
+              ADD 1 TO DLL-NODE-COUNT
+              PERFORM DLL-BUMP-HWM
+           END-IF
+           EXIT.
 
+      * compare the new entry's data (PARM-DATA-PTR/LTH) against    *
+      * the node addressed by CURR-NODE - sets NEW-IS-LESS          *
+       DLL-SORT-CMP.
+           IF PARM-DATA-LTH < DATA-LTH OF CURR-NODE
+              MOVE PARM-DATA-LTH TO WORK-CMP-LEN
+           ELSE
+              MOVE DATA-LTH OF CURR-NODE TO WORK-CMP-LEN
+           END-IF
+           SET ADDRESS OF DLL-FROM-BYTES TO PARM-DATA-PTR
+           SET ADDRESS OF DLL-TO-BYTES TO DATA-PTR OF CURR-NODE
+           MOVE 'N' TO WORK-NEW-LT-SW
+           IF DLL-FROM-BYTES(1:WORK-CMP-LEN) <
+                 DLL-TO-BYTES(1:WORK-CMP-LEN)
+              MOVE 'Y' TO WORK-NEW-LT-SW
+           ELSE
+              IF DLL-FROM-BYTES(1:WORK-CMP-LEN) =
+                    DLL-TO-BYTES(1:WORK-CMP-LEN)
+                 AND PARM-DATA-LTH < DATA-LTH OF CURR-NODE
+                 MOVE 'Y' TO WORK-NEW-LT-SW
+              END-IF
            END-IF
            EXIT.
 
@@ -166,6 +397,9 @@ CBL LIB,QUOTE,TEST(SYM)
               SET FREE-NODE-PTR TO DLL-HEAD-PTR
               SET FREE-DATA-PTR TO DATA-PTR OF CURR-NODE
               SET WORK-A-PTR TO NEXT-PTR OF CURR-NODE
+              IF GET-CURR-PTR = FREE-NODE-PTR
+                 SET GET-CURR-PTR TO NULL
+              END-IF
               PERFORM DLL-FREE-NODE
               SET DLL-HEAD-PTR TO WORK-A-PTR
               IF DLL-HEAD-PTR = NULL
@@ -175,6 +409,11 @@ CBL LIB,QUOTE,TEST(SYM)
                  SET PREV-PTR OF CURR-NODE TO NULLS
               END-IF
               SUBTRACT 1 FROM DLL-NODE-COUNT
+              SET SUCCESSFUL TO TRUE
+              MOVE SPACES TO DLLSUBX-MSG
+           ELSE
+              SET FAILED TO TRUE
+              MOVE 'LIST IS EMPTY' TO DLLSUBX-MSG
            END-IF.
            EXIT.
 
@@ -184,6 +423,9 @@ CBL LIB,QUOTE,TEST(SYM)
               SET FREE-NODE-PTR TO DLL-TAIL-PTR
               SET FREE-DATA-PTR TO DATA-PTR OF CURR-NODE
               SET WORK-A-PTR TO PREV-PTR OF CURR-NODE
+              IF GET-CURR-PTR = FREE-NODE-PTR
+                 SET GET-CURR-PTR TO NULL
+              END-IF
               PERFORM DLL-FREE-NODE
               SET DLL-TAIL-PTR TO WORK-A-PTR
               IF DLL-TAIL-PTR = NULL
@@ -192,22 +434,35 @@ CBL LIB,QUOTE,TEST(SYM)
                  SET ADDRESS OF CURR-NODE TO DLL-TAIL-PTR
                  SET NEXT-PTR OF CURR-NODE TO NULLS
               END-IF
+              SUBTRACT 1 FROM DLL-NODE-COUNT
+              SET SUCCESSFUL TO TRUE
+              MOVE SPACES TO DLLSUBX-MSG
+           ELSE
+              SET FAILED TO TRUE
+              MOVE 'LIST IS EMPTY' TO DLLSUBX-MSG
            END-IF
-           SUBTRACT 1 FROM DLL-NODE-COUNT
            EXIT.
 
        DLL-DELETE-POS.
            IF PARM-POSITION > 0 AND PARM-POSITION <= DLL-NODE-COUNT
               IF PARM-POSITION = 1
                  PERFORM DLL-DELETE-HEAD
-              ELSE IF PARM-POSITION = DLL-NODE-COUNT
-                 PERFORM DLL-DELETE-TAIL
               ELSE
-                 PERFORM DLL-DELETE-MIDDLE
+                 IF PARM-POSITION = DLL-NODE-COUNT
+                    PERFORM DLL-DELETE-TAIL
+                 ELSE
+                    PERFORM DLL-DELETE-MIDDLE
+                 END-IF
+              END-IF
+           ELSE
+              SET FAILED TO TRUE
+              MOVE 'POSITION OUT OF RANGE' TO DLLSUBX-MSG
            END-IF
            EXIT.
 
        DLL-DELETE-MIDDLE.
+           SET SUCCESSFUL TO TRUE
+           MOVE SPACES TO DLLSUBX-MSG
            SET ADDRESS OF CURR-NODE TO DLL-HEAD-PTR
            MOVE 1 TO WORK-POSITION
            PERFORM UNTIL WORK-POSITION = PARM-POSITION
@@ -225,22 +480,372 @@ CBL LIB,QUOTE,TEST(SYM)
               ADDRESS OF PREV-NODE
            SET FREE-NODE-PTR TO ADDRESS OF CURR-NODE
            SET FREE-DATA-PTR TO DATA-PTR OF CURR-NODE
+           IF GET-CURR-PTR = FREE-NODE-PTR
+              SET GET-CURR-PTR TO NULL
+           END-IF
            PERFORM DLL-FREE-NODE
            SUBTRACT 1 FROM DLL-NODE-COUNT
            EXIT.
 
+      * reposition an existing entry from PARM-POSITION to         *
+      * PARM-TARGET-POSITION by unlinking and relinking the same   *
+      * node - no delete/reinsert round trip through the caller    *
+       DLL-MOVE-POS.
+           IF PARM-POSITION > 0 AND PARM-POSITION <= DLL-NODE-COUNT
+                 AND PARM-TARGET-POSITION > 0
+                 AND PARM-TARGET-POSITION <= DLL-NODE-COUNT
+              PERFORM DLL-MOVE-UNLINK
+              PERFORM DLL-MOVE-RELINK
+              SET SUCCESSFUL TO TRUE
+              MOVE SPACES TO DLLSUBX-MSG
+           ELSE
+              SET FAILED TO TRUE
+              MOVE 'POSITION OUT OF RANGE' TO DLLSUBX-MSG
+           END-IF
+           EXIT.
+
+      * unlink the node at PARM-POSITION, leaving WORK-A-PTR       *
+      * addressing it and DLL-NODE-COUNT one short                *
+       DLL-MOVE-UNLINK.
+           SET ADDRESS OF CURR-NODE TO DLL-HEAD-PTR
+           MOVE 1 TO WORK-POSITION
+           PERFORM UNTIL WORK-POSITION = PARM-POSITION
+              SET ADDRESS OF CURR-NODE TO NEXT-PTR OF CURR-NODE
+              ADD 1 TO WORK-POSITION
+           END-PERFORM
+           SET WORK-A-PTR TO ADDRESS OF CURR-NODE
+           IF PREV-PTR OF CURR-NODE = NULL
+              SET DLL-HEAD-PTR TO NEXT-PTR OF CURR-NODE
+           ELSE
+              SET ADDRESS OF PREV-NODE TO PREV-PTR OF CURR-NODE
+              SET NEXT-PTR OF PREV-NODE TO NEXT-PTR OF CURR-NODE
+           END-IF
+           IF NEXT-PTR OF CURR-NODE = NULL
+              SET DLL-TAIL-PTR TO PREV-PTR OF CURR-NODE
+           ELSE
+              SET ADDRESS OF NEXT-NODE TO NEXT-PTR OF CURR-NODE
+              SET PREV-PTR OF NEXT-NODE TO PREV-PTR OF CURR-NODE
+           END-IF
+           SUBTRACT 1 FROM DLL-NODE-COUNT
+           EXIT.
+
+      * relink the node addressed by WORK-A-PTR so it ends up at   *
+      * PARM-TARGET-POSITION of the resulting list                *
+       DLL-MOVE-RELINK.
+           SET DLL-NEW-PTR TO WORK-A-PTR
+           SET ADDRESS OF NEW-NODE TO DLL-NEW-PTR
+           MOVE PARM-TARGET-POSITION TO WORK-TARGET-POS
+           IF DLL-HEAD-PTR = NULL
+              SET PREV-PTR OF NEW-NODE TO NULL
+              SET NEXT-PTR OF NEW-NODE TO NULL
+              SET DLL-HEAD-PTR TO DLL-NEW-PTR
+              SET DLL-TAIL-PTR TO DLL-NEW-PTR
+           ELSE IF WORK-TARGET-POS <= 1
+              SET ADDRESS OF CURR-NODE TO DLL-HEAD-PTR
+              SET PREV-PTR OF NEW-NODE TO NULL
+              SET NEXT-PTR OF NEW-NODE TO DLL-HEAD-PTR
+              SET PREV-PTR OF CURR-NODE TO DLL-NEW-PTR
+              SET DLL-HEAD-PTR TO DLL-NEW-PTR
+           ELSE IF WORK-TARGET-POS > DLL-NODE-COUNT
+              SET ADDRESS OF CURR-NODE TO DLL-TAIL-PTR
+              SET PREV-PTR OF NEW-NODE TO DLL-TAIL-PTR
+              SET NEXT-PTR OF NEW-NODE TO NULL
+              SET NEXT-PTR OF CURR-NODE TO DLL-NEW-PTR
+              SET DLL-TAIL-PTR TO DLL-NEW-PTR
+           ELSE
+              SET ADDRESS OF CURR-NODE TO DLL-HEAD-PTR
+              MOVE 1 TO WORK-POSITION
+              PERFORM UNTIL WORK-POSITION = WORK-TARGET-POS
+                 SET ADDRESS OF CURR-NODE TO NEXT-PTR OF CURR-NODE
+                 ADD 1 TO WORK-POSITION
+              END-PERFORM
+              SET ADDRESS OF PREV-NODE TO PREV-PTR OF CURR-NODE
+              SET NEXT-PTR OF PREV-NODE TO DLL-NEW-PTR
+              SET PREV-PTR OF NEW-NODE TO ADDRESS OF PREV-NODE
+              SET NEXT-PTR OF NEW-NODE TO ADDRESS OF CURR-NODE
+              SET PREV-PTR OF CURR-NODE TO DLL-NEW-PTR
+           END-IF
+           ADD 1 TO DLL-NODE-COUNT
+           PERFORM DLL-BUMP-HWM
+           EXIT.
+
        DLL-FREE-ALL.
+           SET SUCCESSFUL TO TRUE
+           MOVE SPACES TO DLLSUBX-MSG
            PERFORM UNTIL DLL-NODE-COUNT = 0
               PERFORM DLL-DELETE-HEAD
            END-PERFORM
+           DISPLAY 'DLL-HWM-COUNT: ' DLL-HWM-COUNT
+              ' DLL-TOTAL-BYTES: ' DLL-TOTAL-BYTES
+           EXIT.
+
+      * track the largest DLL-NODE-COUNT this list has ever reached *
+       DLL-BUMP-HWM.
+           IF DLL-NODE-COUNT > DLL-HWM-COUNT
+              MOVE DLL-NODE-COUNT TO DLL-HWM-COUNT
+           END-IF
+           EXIT.
+
+      * write every node DLL-HEAD-PTR thru DLL-TAIL-PTR out to a *
+      * sequential work file so the list survives past STOP RUN  *
+      * NOTE - DLLWORK holds one list at a time: SAVE-LIST always *
+      * writes the whole file and LOAD-LIST always reads the      *
+      * whole file, regardless of PARM-LIST-ID. Saving list 2     *
+      * after list 1 overwrites list 1's save. Callers running    *
+      * more than one list concurrently must SAVE/LOAD each one   *
+      * against its own DLLWORK dataset (vary the DD/ASSIGN at    *
+      * the job-step level) rather than sharing DLLWORK.           *
+       DLL-SAVE-LIST.
+           SET SUCCESSFUL TO TRUE
+           MOVE SPACES TO DLLSUBX-MSG
+           OPEN OUTPUT DLL-WORK-FILE
+           SET SAVE-CURR-PTR TO DLL-HEAD-PTR
+           PERFORM UNTIL SAVE-CURR-PTR = NULL
+              SET ADDRESS OF CURR-NODE TO SAVE-CURR-PTR
+              MOVE DATA-LTH OF CURR-NODE TO WORK-REC-LTH
+              SET ADDRESS OF DLL-TO-BYTES TO DATA-PTR OF CURR-NODE
+              MOVE LOW-VALUES TO WORK-REC-DATA
+              MOVE DLL-TO-BYTES(1:WORK-REC-LTH) TO
+                 WORK-REC-DATA(1:WORK-REC-LTH)
+              WRITE DLL-WORK-REC
+              SET SAVE-CURR-PTR TO NEXT-PTR OF CURR-NODE
+           END-PERFORM
+           CLOSE DLL-WORK-FILE
+           EXIT.
+
+      * locate the node whose data matches PARM-FIND-PTR/LTH and    *
+      * hand back its ordinal PARM-POSITION instead of its slot     *
+       DLL-FIND.
+           SET FAILED TO TRUE
+           MOVE 'NOT FOUND' TO DLLSUBX-MSG
+           SET WORK-A-PTR TO DLL-HEAD-PTR
+           MOVE 1 TO WORK-POSITION
+           PERFORM UNTIL WORK-A-PTR = NULL
+              SET ADDRESS OF CURR-NODE TO WORK-A-PTR
+              IF PARM-FIND-LTH = DATA-LTH OF CURR-NODE
+                 SET ADDRESS OF DLL-FROM-BYTES TO PARM-FIND-PTR
+                 SET ADDRESS OF DLL-TO-BYTES TO DATA-PTR OF CURR-NODE
+                 IF DLL-FROM-BYTES(1:PARM-FIND-LTH) =
+                       DLL-TO-BYTES(1:PARM-FIND-LTH)
+                    SET SUCCESSFUL TO TRUE
+                    MOVE SPACES TO DLLSUBX-MSG
+                    MOVE WORK-POSITION TO PARM-POSITION
+                 END-IF
+              END-IF
+              IF SUCCESSFUL
+                 SET WORK-A-PTR TO NULL
+              ELSE
+                 SET WORK-A-PTR TO NEXT-PTR OF CURR-NODE
+                 ADD 1 TO WORK-POSITION
+              END-IF
+           END-PERFORM
+           EXIT.
+
+      * non-destructive reads - copy a node's data out to the      *
+      * caller's PARM-DATA-PTR area, node stays put. The caller     *
+      * must load PARM-DATA-LTH with the capacity of that area      *
+      * before the CALL - if the node's actual data is longer,      *
+      * DLLSUBX-RC/DLLSUBX-MSG report the overflow instead of       *
+      * copying past the caller's buffer. On success PARM-DATA-LTH  *
+      * is overwritten with the node's actual data length.          *
+       DLL-GET-FRONT.
+           IF DLL-HEAD-PTR = NULL
+              SET FAILED TO TRUE
+              MOVE 'LIST IS EMPTY' TO DLLSUBX-MSG
+           ELSE
+              SET GET-CURR-PTR TO DLL-HEAD-PTR
+              SET ADDRESS OF CURR-NODE TO GET-CURR-PTR
+              PERFORM DLL-GET-COPY-OUT
+           END-IF
+           EXIT.
+
+       DLL-GET-NEXT.
+           IF GET-CURR-PTR = NULL
+              SET FAILED TO TRUE
+              MOVE 'GET CURSOR NOT POSITIONED' TO DLLSUBX-MSG
+           ELSE
+              SET ADDRESS OF CURR-NODE TO GET-CURR-PTR
+              SET GET-CURR-PTR TO NEXT-PTR OF CURR-NODE
+              IF GET-CURR-PTR = NULL
+                 SET FAILED TO TRUE
+                 MOVE 'END OF LIST' TO DLLSUBX-MSG
+              ELSE
+                 SET ADDRESS OF CURR-NODE TO GET-CURR-PTR
+                 PERFORM DLL-GET-COPY-OUT
+              END-IF
+           END-IF
+           EXIT.
+
+       DLL-GET-BY-POS.
+           IF PARM-POSITION > 0 AND PARM-POSITION <= DLL-NODE-COUNT
+              SET WORK-A-PTR TO DLL-HEAD-PTR
+              MOVE 1 TO WORK-POSITION
+              PERFORM UNTIL WORK-POSITION = PARM-POSITION
+                 SET ADDRESS OF CURR-NODE TO WORK-A-PTR
+                 SET WORK-A-PTR TO NEXT-PTR OF CURR-NODE
+                 ADD 1 TO WORK-POSITION
+              END-PERFORM
+              SET ADDRESS OF CURR-NODE TO WORK-A-PTR
+              SET GET-CURR-PTR TO WORK-A-PTR
+              PERFORM DLL-GET-COPY-OUT
+           ELSE
+              SET FAILED TO TRUE
+              MOVE 'POSITION OUT OF RANGE' TO DLLSUBX-MSG
+           END-IF
+           EXIT.
+
+       DLL-GET-COPY-OUT.
+           SET SUCCESSFUL TO TRUE
+           MOVE SPACES TO DLLSUBX-MSG
+           IF DATA-LTH OF CURR-NODE > PARM-DATA-LTH
+              SET FAILED TO TRUE
+              MOVE 'OUTPUT BUFFER TOO SMALL' TO DLLSUBX-MSG
+           ELSE
+              SET ADDRESS OF DLL-FROM-BYTES TO DATA-PTR OF CURR-NODE
+              SET ADDRESS OF DLL-TO-BYTES TO PARM-DATA-PTR
+              MOVE LOW-VALUES TO DLL-TO-BYTES(1:DATA-LTH OF CURR-NODE)
+              MOVE DLL-FROM-BYTES(1:DATA-LTH OF CURR-NODE) TO
+                 DLL-TO-BYTES(1:DATA-LTH OF CURR-NODE)
+              MOVE DATA-LTH OF CURR-NODE TO PARM-DATA-LTH
+           END-IF
+           EXIT.
+
+      * integrity check - walk forward from DLL-HEAD-PTR and        *
+      * backward from DLL-TAIL-PTR, confirm the two walks agree and *
+      * the node total matches DLL-NODE-COUNT, dumping each node    *
+      * along the way                                               *
+       DLL-VERIFY-LIST.
+           SET SUCCESSFUL TO TRUE
+           MOVE 0 TO WORK-POSITION
+           SET WORK-A-PTR TO DLL-HEAD-PTR
+           SET WORK-B-PTR TO NULL
+           PERFORM UNTIL WORK-A-PTR = NULL
+              SET ADDRESS OF CURR-NODE TO WORK-A-PTR
+              ADD 1 TO WORK-POSITION
+              DISPLAY 'VERIFY FWD POS ' WORK-POSITION
+                 ' NODE ' WORK-A-PTR ' LTH ' DATA-LTH OF CURR-NODE
+              IF PREV-PTR OF CURR-NODE NOT = WORK-B-PTR
+                 SET FAILED TO TRUE
+                 MOVE 'BROKEN PREV-PTR LINK' TO DLLSUBX-MSG
+              END-IF
+              SET WORK-B-PTR TO WORK-A-PTR
+              SET WORK-A-PTR TO NEXT-PTR OF CURR-NODE
+           END-PERFORM
+           IF SUCCESSFUL AND WORK-POSITION NOT = DLL-NODE-COUNT
+              SET FAILED TO TRUE
+              MOVE 'FORWARD COUNT MISMATCH' TO DLLSUBX-MSG
+           END-IF
+           IF SUCCESSFUL AND WORK-B-PTR NOT = DLL-TAIL-PTR
+              SET FAILED TO TRUE
+              MOVE 'FORWARD WALK MISSED TAIL' TO DLLSUBX-MSG
+           END-IF
+
+           MOVE 0 TO WORK-POSITION
+           SET WORK-A-PTR TO DLL-TAIL-PTR
+           SET WORK-B-PTR TO NULL
+           PERFORM UNTIL WORK-A-PTR = NULL
+              SET ADDRESS OF CURR-NODE TO WORK-A-PTR
+              ADD 1 TO WORK-POSITION
+              IF NEXT-PTR OF CURR-NODE NOT = WORK-B-PTR
+                 IF SUCCESSFUL
+                    SET FAILED TO TRUE
+                    MOVE 'BROKEN NEXT-PTR LINK' TO DLLSUBX-MSG
+                 END-IF
+              END-IF
+              SET WORK-B-PTR TO WORK-A-PTR
+              SET WORK-A-PTR TO PREV-PTR OF CURR-NODE
+           END-PERFORM
+           IF SUCCESSFUL AND WORK-POSITION NOT = DLL-NODE-COUNT
+              SET FAILED TO TRUE
+              MOVE 'BACKWARD COUNT MISMATCH' TO DLLSUBX-MSG
+           END-IF
+           IF SUCCESSFUL AND WORK-B-PTR NOT = DLL-HEAD-PTR
+              SET FAILED TO TRUE
+              MOVE 'BACKWARD WALK MISSED HEAD' TO DLLSUBX-MSG
+           END-IF
+           IF SUCCESSFUL
+              MOVE 'LIST IS CONSISTENT' TO DLLSUBX-MSG
+           END-IF
+           DISPLAY 'VERIFY-LIST RESULT: ' DLLSUBX-MSG
+           EXIT.
+
+      * write a formatted report of the queue, position by        *
+      * position from DLL-HEAD-PTR to DLL-TAIL-PTR, to DLLPRT      *
+       DLL-PRINT-LIST.
+           SET SUCCESSFUL TO TRUE
+           MOVE SPACES TO DLLSUBX-MSG
+           OPEN OUTPUT DLL-PRINT-FILE
+           MOVE 0 TO WORK-POSITION
+           SET WORK-A-PTR TO DLL-HEAD-PTR
+           PERFORM UNTIL WORK-A-PTR = NULL
+              SET ADDRESS OF CURR-NODE TO WORK-A-PTR
+              ADD 1 TO WORK-POSITION
+              MOVE WORK-POSITION TO PRT-POSITION
+              MOVE DATA-LTH OF CURR-NODE TO PRT-DATA-LTH
+              IF DATA-LTH OF CURR-NODE > LENGTH OF PRT-DATA
+                 MOVE LENGTH OF PRT-DATA TO WORK-CMP-LEN
+              ELSE
+                 MOVE DATA-LTH OF CURR-NODE TO WORK-CMP-LEN
+              END-IF
+              SET ADDRESS OF DLL-TO-BYTES TO DATA-PTR OF CURR-NODE
+              MOVE SPACES TO PRT-DATA
+              MOVE DLL-TO-BYTES(1:WORK-CMP-LEN) TO
+                 PRT-DATA(1:WORK-CMP-LEN)
+              WRITE DLL-PRINT-REC
+              SET WORK-A-PTR TO NEXT-PTR OF CURR-NODE
+           END-PERFORM
+           CLOSE DLL-PRINT-FILE
+           EXIT.
+
+      * load a whole caller-supplied table of data-ptr/data-lth    *
+      * pairs in one CALL instead of one CALL per entry            *
+       DLL-BULK-INSERT.
+           SET SUCCESSFUL TO TRUE
+           MOVE SPACES TO DLLSUBX-MSG
+           SET WORK-A-PTR TO PARM-BULK-PTR
+           MOVE 1 TO WORK-POSITION
+           PERFORM UNTIL WORK-POSITION > PARM-BULK-COUNT
+                 OR NOT SUCCESSFUL
+              SET ADDRESS OF BULK-ITEM TO WORK-A-PTR
+              SET PARM-DATA-PTR TO BULK-DATA-PTR OF BULK-ITEM
+              MOVE BULK-DATA-LTH OF BULK-ITEM TO PARM-DATA-LTH
+              PERFORM DLL-INSERT-TAIL
+              SET WORK-A-PTR UP BY LENGTH OF BULK-ITEM
+              ADD 1 TO WORK-POSITION
+           END-PERFORM
+           EXIT.
+
+      * rebuild the chain from a work file written by DLL-SAVE-LIST *
+       DLL-LOAD-LIST.
+           SET SUCCESSFUL TO TRUE
+           MOVE SPACES TO DLLSUBX-MSG
+           MOVE 'N' TO WORK-EOF-SW
+           OPEN INPUT DLL-WORK-FILE
+           READ DLL-WORK-FILE
+              AT END SET WORK-AT-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WORK-AT-EOF
+              SET PARM-DATA-PTR TO ADDRESS OF WORK-REC-DATA
+              MOVE WORK-REC-LTH TO PARM-DATA-LTH
+              PERFORM DLL-INSERT-TAIL
+              READ DLL-WORK-FILE
+                 AT END SET WORK-AT-EOF TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE DLL-WORK-FILE
            EXIT.
 
       * allocate node and data *
        DLL-ALLOC-NEW-NODE.
-           MOVE 0 TO HEAPID.
-           MOVE LENGTH OF NEW-NODE TO DYNSTGS.
-           SET DLL-NEW-PTR TO NULL.
-           PERFORM DLL-ALLOC-NODE.
+           IF PARM-DATA-LTH > LENGTH OF DLL-TO-BYTES
+              SET FAILED TO TRUE
+              MOVE 'DATA LTH EXCEEDS BUFFER' TO DLLSUBX-MSG
+           ELSE
+              MOVE 0 TO HEAPID
+              MOVE LENGTH OF NEW-NODE TO DYNSTGS
+              SET DLL-NEW-PTR TO NULL
+              PERFORM DLL-ALLOC-NODE
+           END-IF
            EXIT.
 
        DLL-ALLOC-NODE.
@@ -260,6 +865,7 @@ CBL LIB,QUOTE,TEST(SYM)
                SET NEXT-PTR OF NEW-NODE TO NULL
                SET PREV-PTR OF NEW-NODE TO NULL
                SET DATA-PTR OF NEW-NODE TO NULL
+               ADD DYNSTGS TO DLL-TOTAL-BYTES
                PERFORM DLL-ALLOC-NODE-DATA
            ELSE
                DISPLAY "CEEGTST failed with msg "
@@ -288,6 +894,7 @@ CBL LIB,QUOTE,TEST(SYM)
                MOVE LOW-VALUES TO DLL-TO-BYTES(1:DYNSTGS)
                MOVE DLL-FROM-BYTES TO
                    DLL-TO-BYTES(1:DYNSTGS)
+               ADD DYNSTGS TO DLL-TOTAL-BYTES
            ELSE
                DISPLAY "CEEGTST failed with msg "
                    Msg-No of FC
