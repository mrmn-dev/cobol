@@ -0,0 +1,3 @@
+       01 BULK-ITEM.
+          05 BULK-DATA-PTR USAGE POINTER.
+          05 BULK-DATA-LTH PIC S9(9) BINARY.
