@@ -3,17 +3,30 @@ CBL LIB,QUOTE,TEST(SYM)
       **                                               **
       ** DLLMAIN - DOUBLE LINKED LIST MAIN             **
       **                                               **
-      ** TEST DLLSUBX linked list functionality        **
-      **                                               **
+      ** Batch driver for DLLSUBX - reads a sequential **
+      ** file of insert/delete transactions and drives **
+      ** DLLSUBX with each one in turn.                **
       **                                               **
       ***************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DLLMAIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO DLLTRANS
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       COPY DLLTRANS.
+
        WORKING-STORAGE SECTION.
 
-       01 TESTDATA           PIC X(500) VALUE 'TEST DLLSUBX'.
-       77 LOOP-COUNT         PIC S9(9) BINARY VALUE 1.
+       01 TRANS-CTL.
+          05 TRANS-EOF-SW    PIC X(1) VALUE 'N'.
+             88 TRANS-AT-EOF VALUE 'Y'.
+          05 TRANS-COUNT     PIC S9(9) BINARY VALUE 0.
 
       * DLLPARM IS USED TO CALL DLLSUBX
        COPY DLLPARM.
@@ -23,72 +36,31 @@ CBL LIB,QUOTE,TEST(SYM)
        PROCEDURE DIVISION.
       *
            DISPLAY 'In DLLMAIN'.
-      *
-           SET PARM-DATA-PTR TO ADDRESS OF TESTDATA.
-           COMPUTE PARM-DATA-LTH = FUNCTION LENGTH(TESTDATA).
-           SET INSERT-FRONT TO TRUE.
-           CALL 'DLLSUBX' USING DLL-CONTROL.
-           DISPLAY 'DLL-NODE-COUNT: ' DLL-NODE-COUNT.
-      *
-           SET INSERT-FRONT TO TRUE.
-           PERFORM DLL-SUBX-CALL 100 TIMES.
-           DISPLAY 'DLL-NODE-COUNT: ' DLL-NODE-COUNT.
-      *
-           SET FREE-ALL TO TRUE.
-           CALL 'DLLSUBX' USING DLL-CONTROL.
-           DISPLAY 'DLL-NODE-COUNT: ' DLL-NODE-COUNT.
-      *
-           SET INSERT-END  TO TRUE.
-           PERFORM WITH TEST AFTER
-              UNTIL LOOP-COUNT > 110
-              CALL 'DLLSUBX' USING DLL-CONTROL
-              ADD 1 TO LOOP-COUNT
-           END-PERFORM.
-           DISPLAY 'DLL-NODE-COUNT: ' DLL-NODE-COUNT.
-      *
-           SET FREE-ALL TO TRUE.
-           CALL 'DLLSUBX' USING DLL-CONTROL.
-           DISPLAY 'DLL-NODE-COUNT: ' DLL-NODE-COUNT.
-      *
-           SET INSERT-END  TO TRUE.
-           MOVE 1 TO LOOP-COUNT.
-           PERFORM WITH TEST AFTER
-              UNTIL LOOP-COUNT > 10
-              CALL 'DLLSUBX' USING DLL-CONTROL
-              ADD 1 TO LOOP-COUNT
-           END-PERFORM.
-           DISPLAY 'DLL-NODE-COUNT: ' DLL-NODE-COUNT.
-      *
-           SET DELETE-END  TO TRUE.
-           CALL 'DLLSUBX' USING DLL-CONTROL.
-           DISPLAY 'DLL-NODE-COUNT: ' DLL-NODE-COUNT.
-      *
-           SET INSERT-POS TO TRUE.
-           MOVE 5 TO PARM-POSITION.
-           MOVE 1 TO LOOP-COUNT.
-           PERFORM WITH TEST AFTER
-              UNTIL LOOP-COUNT > 3
-              CALL 'DLLSUBX' USING DLL-CONTROL
-              ADD 1 TO LOOP-COUNT
+           OPEN INPUT TRANS-FILE.
+           READ TRANS-FILE
+              AT END SET TRANS-AT-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL TRANS-AT-EOF
+              PERFORM DLL-APPLY-TRANS
+              ADD 1 TO TRANS-COUNT
+              READ TRANS-FILE
+                 AT END SET TRANS-AT-EOF TO TRUE
+              END-READ
            END-PERFORM.
-           DISPLAY 'DLL-NODE-COUNT: ' DLL-NODE-COUNT.
-      *
-           SET DELETE-POS TO TRUE.
-           MOVE 4 TO PARM-POSITION.
-           CALL 'DLLSUBX' USING DLL-CONTROL
-           DISPLAY 'DLL-NODE-COUNT: ' DLL-NODE-COUNT.
-      *
-           SET FREE-ALL TO TRUE.
-           CALL 'DLLSUBX' USING DLL-CONTROL.
+           CLOSE TRANS-FILE.
+           DISPLAY 'TRANSACTIONS APPLIED: ' TRANS-COUNT.
            DISPLAY 'DLL-NODE-COUNT: ' DLL-NODE-COUNT.
       *
            STOP RUN.
-		   
-           DLL-SUBX-CALL.                                
-	       SET PARM-DATA-PTR TO ADDRESS OF TESTDATA. 
-	       MOVE 500 TO PARM-DATA-LTH.                
-	       SET INSERT-FRONT TO TRUE.                 
-	       CALL 'DLLSUBX' USING DLL-CONTROL.         
-	   EXIT.                                     
-		   										
-           EXIT PROGRAM.
+
+      * apply one transaction record to DLLSUBX *
+       DLL-APPLY-TRANS.
+           MOVE TRANS-REQUEST  TO PARM-REQUEST.
+           MOVE TRANS-LIST-ID  TO PARM-LIST-ID.
+           MOVE TRANS-POSITION TO PARM-POSITION.
+           SET PARM-DATA-PTR TO ADDRESS OF TRANS-DATA.
+           MOVE LENGTH OF TRANS-DATA TO PARM-DATA-LTH.
+           CALL 'DLLSUBX' USING DLL-CONTROL.
+           DISPLAY 'TRANS ' TRANS-REQUEST ' RC=' DLLSUBX-RC
+              ' NODE-COUNT=' DLL-NODE-COUNT.
+           EXIT.
